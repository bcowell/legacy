@@ -18,24 +18,65 @@ data division.
 
 	01 temp-char pic x.
 
+	*> Passphrase key-stream (Vigenere-style row selection).
+	01 key-counter pic 9999 value 0.
+	01 key-index pic 99.
+	01 key-char pic x.
+	01 key-num pic 99.
+
+	*> How far the key-selected row is rotated from row(1) (the
+	*> unshifted a-z0-9-accented alphabet), and the character-class
+	*> bounds (letters/digits/accented) a substitution is kept inside.
+	01 row-shift pic 99.
+	01 class-start pic 99.
+	01 class-width pic 99.
+
 	linkage section.
-	01 input-text pic x(1000).
+	01 input-text pic x(2000).
+
+	copy "alphatab.cpy".
+
+	01 passphrase pic x(20).
+	01 passphrase-len pic 99.
+
+procedure division using input-text, alphabet-record, passphrase, passphrase-len.
+
+*> Use the passphrase's repeating key stream to pick which shifted
+*> row of the cipher table encodes this character, Vigenere-style,
+*> instead of always marching through the rows in order. row(1) is
+*> always the unshifted base alphabet (a-z0-9-accented, 46 wide), so
+*> it doubles as the reference string for locating key-char - keeping
+*> this in step with however wide the table actually is, instead of a
+*> separate hardcoded literal that has to be remembered and kept in
+*> sync by hand.
+key-lookup.
+	compute key-index = function mod(key-counter, passphrase-len) + 1.
+	move passphrase(key-index:1) to key-char.
+
+	move 0 to key-num.
+	inspect row(1) tallying key-num for characters before key-char.
+	add 1 to key-num.
+
+	move key-num to pos.
+	if pos is not equal to 46 then
+		move function mod(pos,46) to pos
+	end-if.
 
-	01 alphabet-record.
-                03 row occurs 26 times.
-                        05 alpha pic x occurs 26 times.
+	add 1 to key-counter.
 
-procedure division using input-text, alphabet-record.
+	*> How far row(pos) is rotated from row(1), so encode can shift a
+	*> character within its own class (below) instead of across the
+	*> whole table.
+	move 0 to row-shift.
+	inspect row(pos) tallying row-shift for characters before "a".
+	compute row-shift = function mod(46 - row-shift, 46).
 
 *> Use the characters position in the input-string to find what it encodes to in the cipher-table.
 encode.
 	move 1 to num.
-	*> Go through each row of shifted letters.
-	if pos is not equal to 26 then
-		move function mod(pos,26) to pos
-	end-if.
+	perform key-lookup.
 
-	*> Find the position of the letter to replace it with.
+	*> Find the position of the character to replace it with.
 	evaluate temp-char
 		when "a" move 1 to num
 		when "b" move 2 to num
@@ -63,18 +104,68 @@ encode.
 		when "x" move 24 to num
 		when "y" move 25 to num
 		when "z" move 26 to num
+		when "0" move 27 to num
+		when "1" move 28 to num
+		when "2" move 29 to num
+		when "3" move 30 to num
+		when "4" move 31 to num
+		when "5" move 32 to num
+		when "6" move 33 to num
+		when "7" move 34 to num
+		when "8" move 35 to num
+		when "9" move 36 to num
+		when x"e1" move 37 to num
+		when x"e9" move 38 to num
+		when x"ed" move 39 to num
+		when x"f3" move 40 to num
+		when x"fa" move 41 to num
+		when x"f1" move 42 to num
+		when x"fc" move 43 to num
+		when x"e0" move 44 to num
+		when x"e8" move 45 to num
+		when x"e7" move 46 to num
 	end-evaluate.
-	
-	move alpha(pos,num) to temp-char.
-	
-	add 1 to pos.
+
+	*> Keep the substitute inside the same character class (letters,
+	*> digits or accented letters) the original belonged to, instead
+	*> of shifting across the whole 46-wide table. Letters can then
+	*> only ever encipher to another letter - never to a digit or
+	*> accented byte, neither of which has an upper-case form to carry
+	*> the sender's capitalization on to the saved ciphertext.
+	if num <= 26
+		move 1 to class-start
+		move 26 to class-width
+	else
+		if num <= 36
+			move 27 to class-start
+			move 10 to class-width
+		else
+			move 37 to class-start
+			move 10 to class-width
+		end-if
+	end-if.
+
+	compute num = class-start + function mod((num - class-start) + row-shift, class-width).
+
+	move row(1)(num:1) to temp-char.
 
 *> Read each character one at a time calling encode for the string.
+*> key-counter is reset so every call starts its key-stream fresh at
+*> the passphrase's first character, instead of continuing wherever a
+*> previous, possibly differently-keyed, call against this same
+*> program left off (a chained double-pass call, for instance).
 translate.
+	move 0 to key-counter.
 	move 1 to i.
-	
-	perform until i > 1000
-		if input-text(i:1) is alphabetic then
+
+	perform until i > 2000
+		if (input-text(i:1) is alphabetic or input-text(i:1) is numeric
+			or input-text(i:1) = x"e1" or input-text(i:1) = x"e9"
+			or input-text(i:1) = x"ed" or input-text(i:1) = x"f3"
+			or input-text(i:1) = x"fa" or input-text(i:1) = x"f1"
+			or input-text(i:1) = x"fc" or input-text(i:1) = x"e0"
+			or input-text(i:1) = x"e8" or input-text(i:1) = x"e7")
+			and input-text(i:1) not = space then
 			move input-text(i:1) to temp-char
 			perform encode
 			move temp-char to input-text(i:1)
