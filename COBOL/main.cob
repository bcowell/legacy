@@ -10,131 +10,419 @@ program-id. cipher.
 environment division.
 input-output section.
 file-control.
-    select file-name 
+    select file-name
     assign to dynamic user-input
+    organization is line sequential
     file status is in-file-status.
 
+    *> Some partner systems deliver fixed-block mainframe datasets -
+    *> fixed-length physical records with no line-end delimiter -
+    *> rather than plain line-sequential text. ORG=FB at startup opens
+    *> this SELECT instead of file-name so those can be read directly
+    *> rather than hand-converting them to line-sequential text first.
+    select file-name-fb
+    assign to dynamic user-input
+    organization is sequential
+    file status is in-file-status.
+
+    *> Where every encrypt/decrypt result gets saved, so a run can be
+    *> handed off or re-run against without retyping it off the screen.
+    select out-file
+    assign to dynamic out-file-name
+    organization is line sequential
+    file status is out-file-status.
+
+    *> A manifest is just a list of input filenames, one per line, so a
+    *> whole folder of correspondence can be run in one pass.
+    select manifest-file
+    assign to dynamic manifest-file-name
+    organization is line sequential
+    file status is manifest-file-status.
+
+    *> Startup parameters (mode and filename) for an unattended/batch
+    *> run, read in place of the JCL PARM string when one isn't passed
+    *> on the command line.
+    select optional parm-file
+    assign to "CIPHPARM"
+    organization is line sequential
+    file status is parm-file-status.
+
+    *> Saved cipher tables maintained by KEYTAB, keyed by partner/table
+    *> name, so a run can standardize on an agreed-upon table instead of
+    *> always getting the default shifted alphabet.
+    select optional keytab-file
+    assign to "KEYTAB"
+    organization is indexed
+    access mode is dynamic
+    record key is keytab-name
+    file status is keytab-file-status.
+
+    *> A one-line checkpoint of the last manifest entry that finished
+    *> cleanly, so a rerun after an abend can resume instead of
+    *> reprocessing files already delivered to a partner.
+    select optional checkpoint-file
+    assign to "CIPHCKPT"
+    organization is line sequential
+    file status is checkpoint-file-status.
+
+    *> A persistent record of every encipher/decipher pass - timestamp,
+    *> filename, mode and outcome - for the annual audit review.
+    select optional audit-file
+    assign to "CIPHAUD"
+    organization is line sequential
+    file status is audit-file-status.
+
+    *> Department/partner-keyed lookup so a clerk doesn't have to
+    *> remember or manually enter the correct passphrase/shift per
+    *> correspondent - just the department or partner code.
+    select optional dept-file
+    assign to "DEPTTAB"
+    organization is indexed
+    access mode is dynamic
+    record key is dept-code
+    file status is dept-file-status.
+
+    *> An optional formatted hardcopy transcript - a header block
+    *> (run date, operator ID, source filename, mode) followed by the
+    *> enciphered/deciphered text - suitable for printing and filing
+    *> alongside the original correspondence.
+    select optional report-file
+    assign to dynamic report-file-name
+    organization is line sequential
+    file status is report-file-status.
+
 data division.
 file section.
     fd file-name.
     01 in-str		pic x(2000).
 
+    fd file-name-fb
+        record contains 2000 characters.
+    01 in-str-fb		pic x(2000).
+
+    fd out-file.
+    01 out-rec		pic x(2000).
+
+    fd manifest-file.
+    01 manifest-rec		pic x(20).
+
+    fd parm-file.
+    01 parm-rec		pic x(80).
+
+    fd keytab-file.
+    copy "keytabrec.cpy".
+
+    fd checkpoint-file.
+    01 checkpoint-rec		pic x(20).
+
+    fd audit-file.
+    01 audit-rec		pic x(80).
+
+    fd dept-file.
+    copy "depttab.cpy".
+
+    fd report-file.
+    01 report-rec		pic x(132).
+
 working-storage section.
     *> File stuff.
     01 in-file-status		pic xx.
-	77 lf					pic x(01) 	value x'0A'.
-	77 cr					pic x(01) 	value x'0D'.
-	77 crlf					pic x(02) 	value x'0D0A'.
+    *> Which SELECT to open for the input file - "LS" (line sequential
+    *> text, the default) or "FB" (fixed-block, no line delimiter).
+    01 file-org-code		pic x(02)	value "LS".
+        88 fixed-block-org			value "FB".
+    01 parm-file-org		pic x(02)	value spaces.
+    01 out-file-status		pic xx.
+    01 out-file-name		pic x(24).
+    01 out-file-open-switch	pic x(03)	value 'no '.
+        88 out-file-is-open			value 'yes'.
+    01 in-file-open-switch	pic x(03)	value 'no '.
+        88 in-file-is-open			value 'yes'.
     01 end-of-file-switch	pic xxx 	value 'no '.
 		88 end-of-file					value 'yes'.
-    
+
+    *> Manifest (batch) mode.
+    01 manifest-file-status		pic xx.
+    01 manifest-file-name		pic x(24).
+    01 manifest-mode			pic x.
+    01 manifest-count			pic 9999	value 0.
+    01 manifest-idx				pic 9999.
+    01 end-of-manifest-switch	pic xxx 	value 'no '.
+        88 end-of-manifest				value 'yes'.
+    01 manifest-table.
+        03 manifest-entry	pic x(20)	occurs 200 times.
+
+    *> Restart/checkpoint for a manifest batch run.
+    01 checkpoint-file-status	pic xx.
+    01 checkpoint-name		pic x(20)	value spaces.
+    01 batch-start-idx		pic 9999	value 1.
+
+    *> Unattended (PARM-driven) mode.
+    01 parm-file-status		pic xx.
+    01 parm-string				pic x(80).
+    01 parm-mode				pic x.
+    01 parm-filename			pic x(20).
+    01 parm-table-name			pic x(20)	value spaces.
+    01 unattended-switch		pic x(03)	value 'no '.
+        88 unattended-run				value 'yes'.
+    01 end-of-parm-file-switch	pic xxx		value 'no '.
+        88 end-of-parm-file			value 'yes'.
+
+    *> Saved cipher table lookup (KEYTAB).
+    01 keytab-file-status		pic xx.
+
+    *> Department/partner-keyed lookup (DEPTTAB).
+    01 dept-file-status		pic xx.
+    01 parm-dept-code			pic x(10)	value spaces.
+    01 dept-found-switch		pic x(03)	value 'no '.
+        88 dept-found					value 'yes'.
+
+    *> Formatted hardcopy transcript report.
+    01 report-file-status		pic xx.
+    01 report-file-name		pic x(24).
+    01 report-answer			pic x		value space.
+    01 report-requested-switch	pic x(03)	value 'no '.
+        88 report-requested				value 'yes'.
+    01 report-separator			pic x(40)	value all "-".
+
+    *> Who ran this session, captured at startup and carried through
+    *> to every transcript and audit record so the auditors can see
+    *> which clerk enciphered or deciphered a given file.
+    01 operator-id				pic x(10)	value spaces.
+    01 parm-oper-id				pic x(10)	value spaces.
+
+    *> PARM/CIPHPARM's way of asking for the same higher-sensitivity
+    *> double-pass encryption the console SENS prompt offers, so an
+    *> unattended run can flag a file for it too.
+    01 parm-sens-answer		pic x		value space.
+
     *> Loop iterators
     01 i    pic 99  	value 2.
     01 j    pic 99  	value 1.
-    
-    *> Data-structure - 26 rows each with 26 letters
-    01 alphabet-record. 
-            03 row              	occurs 26 times.
-            05 alpha    pic x   	occurs 26 times.
-	
+
+    *> Data-structure - 46 rows each with 46 characters (a-z, 0-9, then
+    *> the common accented letters)
+    copy "alphatab.cpy".
+
+    *> A second, independently-keyed table for the optional double-pass
+    *> (chained) encryption on higher-sensitivity files - the second
+    *> call feeds off the first call's output against this table.
+    copy "alphatab.cpy" replacing ==alphabet-record== by ==alphabet-record-2==
+                                  ==row==             by ==row-2==
+                                  ==alpha==            by ==alpha-2==.
+
+    *> Base row the table is built from, and the row it is shifted by
+    *> to derive each subsequent row - shift-row is recomputed from
+    *> shift-increment/shift-direction each time init-table runs, so a
+    *> department can build its own table variant instead of always
+    *> getting the fixed single-letter forward shift. The accented
+    *> letters are appended onto the end in build-base-row, since they
+    *> cannot be held in a single quoted source literal alongside the
+    *> plain text.
+    01 base-row         pic x(46)   value "abcdefghijklmnopqrstuvwxyz0123456789".
+    01 shift-row        pic x(46)   value "bcdefghijklmnopqrstuvwxyz0123456789a".
+    01 doubled-base     pic x(92).
+    01 shift-increment  pic 99      value 1.
+    01 shift-direction  pic x       value "f".
+    01 effective-shift  pic 99.
+    01 parm-shift-str   pic x(02)   value spaces.
+    01 parm-dir-str     pic x       value space.
+
 	*> String stuff
-    01 temp-str     	pic x(26)   value spaces.
+    01 temp-str     	pic x(46)   value spaces.
     01 user-input       pic x(20).
     01 str-size         pic 9999.
-    
-    *> Variables for removing spaces.
-    01 vout     pic x(2000).
-    01 vwork    pic x(2000).
-    01 vtemp    pic x(2000).
-    01 p1       pic 9999.
-    01 p2       pic 9999.
-
-    
+
+    *> The passphrase keys which row of the table each character is
+    *> encoded against - default keeps a run repeatable if nobody
+    *> supplies one.
+    01 passphrase       pic x(20)   value "cipher".
+    01 passphrase-len   pic 99      value 6.
+
+    *> Original letter casing, captured before folding to lower-case so
+    *> a decrypted document can look like the original again.
+    01 case-mask		pic x(2000)	value spaces.
+    01 case-mask-idx	pic 9999.
+    01 case-raw-idx		pic 9999.
+    01 case-raw-char	pic x.
+
+    *> A document longer than one record is held here a line at a time,
+    *> so it can be enciphered/deciphered and written back one record
+    *> at a time instead of forcing the whole thing through one field.
+    01 document-line-count	pic 9999	value 0.
+    01 document-idx		pic 9999.
+    01 document-table.
+        03 document-line	pic x(2000)	occurs 500 times.
+
+    *> Which operation process-document should run against the current line.
+    01 cipher-op		pic x.
+
+    *> Optional double-pass (chained) encryption for higher-sensitivity
+    *> files - the second pass runs against its own table/passphrase,
+    *> feeding off the first pass's output.
+    01 high-sensitivity-switch	pic x(03)	value 'no '.
+        88 high-sensitivity				value 'yes'.
+    01 sensitivity-answer		pic x		value space.
+    01 second-passphrase		pic x(20)	value "double".
+    01 second-passphrase-len	pic 99		value 6.
+    01 second-table-name		pic x(20)	value spaces.
+
+    *> Pre-processing validation - a loaded file is rejected before
+    *> init-table/the cipher ever sees it if it contains control
+    *> characters, which is what a binary file or a corrupted text
+    *> file looks like.
+    01 validate-idx		pic 9999.
+    01 binary-found-switch	pic x(03)	value 'no '.
+        88 binary-found				value 'yes'.
+
+    *> A scratch copy used to immediately decrypt what was just
+    *> encrypted, to confirm the round trip against the original line.
+    01 reconcile-buffer	pic x(2000)	value spaces.
+
+    *> Case mask re-derived from reconcile-buffer's ciphertext bytes,
+    *> kept separate from case-mask (which still reflects the
+    *> plaintext) so the round-trip check above can use each for its
+    *> own purpose without clobbering the other.
+    01 reconcile-case-mask	pic x(2000)	value spaces.
+
+    *> Set if any line of the current document fails its round-trip
+    *> check, so the audit record for the whole file reflects it.
+    01 reconcile-failed-switch	pic x(03)	value 'no '.
+        88 reconcile-failed			value 'yes'.
+
+    *> Set once and held for the rest of the session if any document's
+    *> round-trip check ever fails, so exit-program's return code
+    *> reflects it even though reconcile-failed-switch itself is reset
+    *> at the top of every process-document call.
+    01 any-reconcile-failed-switch	pic x(03)	value 'no '.
+        88 any-reconcile-failed			value 'yes'.
+
+    *> Audit trail of every encipher/decipher pass, for the annual
+    *> audit review.
+    01 audit-file-status	pic xx.
+    01 audit-timestamp		pic x(21).
+    01 audit-outcome		pic x(4)	value spaces.
+    01 audit-filename		pic x(20)	value spaces.
+
+    *> End-of-job throughput counts for the session summary.
+    01 stat-chars-processed	pic 9(8)	value 0.
+    01 stat-encrypt-count	pic 9999	value 0.
+    01 stat-decrypt-count	pic 9999	value 0.
+    01 stat-run-count		pic 9999	value 0.
+
+
 procedure division.
-*> Create the Trimethius Cipher table of each shifted alphabet.
+*> Create the Trimethius Cipher table of each shifted alphabet-and-
+*> digit row. Re-performed whenever shift-increment/shift-direction
+*> change, so it always rebuilds from row 1.
 init-table.
+    perform build-base-row.
+    perform compute-shift-row.
+
     *> Initialize the first row.
-    move "abcdefghijklmnopqrstuvwxyz" to row(1).
+    move base-row to row(1).
+    move 2 to i.
 
-    perform until i > 26
+    perform until i > 46
         move i to j
         subtract 1 from j
         move row(j) to temp-str
 
-        *> Replacing each letter with the next.
-        inspect temp-str
-        converting "abcdefghijklmnopqrstuvwxyz" to "bcdefghijklmnopqrstuvwxyza"
+        *> Replacing each character with the one shift-increment/
+        *> shift-direction positions ahead (or behind) of it.
+        inspect temp-str converting base-row to shift-row
 
         move temp-str to row(i)
         Add 1 to i
     end-perform.
 
 
-*> Remove spaces for a string.
-*> source: http://www.tek-tips.com/viewthread.cfm?qid=858815 - Frederico Fonseca
-unstring1.
-    move 1 to p1 p2.
-           
-    perform until p1 > 2000
-        move spaces to vout vtemp
-           
-        perform until p1 > 2000
-            unstring vwork delimited by all spaces
-				*> Trim line-endings
-				or lf or cr or crlf
-				*> Trim punctuation
-				or '.' or ',' or '!' or ':' or ';' or '-' or '?' 
-                into vtemp
-            pointer p1
-            *> If vtemp not = spaces
-            string vtemp delimited by spaces
-                into vout
-            pointer p2
-            *> End-if
-        end-perform
-    end-perform.
-    *> Vout now holds the string sans spaces.
-    move vout to in-str.
+*> Append the common accented letters onto the plain a-z0-9 base row -
+*> held as hex literals since a quoted source literal can't mix plain
+*> text with them directly.
+build-base-row.
+    move x"e1" to base-row(37:1)
+    move x"e9" to base-row(38:1)
+    move x"ed" to base-row(39:1)
+    move x"f3" to base-row(40:1)
+    move x"fa" to base-row(41:1)
+    move x"f1" to base-row(42:1)
+    move x"fc" to base-row(43:1)
+    move x"e0" to base-row(44:1)
+    move x"e8" to base-row(45:1)
+    move x"e7" to base-row(46:1).
+
+
+*> Build shift-row from base-row, rotated by shift-increment positions
+*> - forward for the next character, backward ("r") for the previous
+*> one - so init-table's single-step substitution advances every row
+*> by the configured amount instead of always exactly one letter.
+compute-shift-row.
+    move base-row to doubled-base(1:46).
+    move base-row to doubled-base(47:46).
+
+    if shift-direction = "r"
+        compute effective-shift = 46 - function mod(shift-increment, 46)
+    else
+        compute effective-shift = function mod(shift-increment, 46)
+    end-if.
+
+    if effective-shift = 0 or effective-shift = 46
+        move base-row to shift-row
+    else
+        move doubled-base(effective-shift + 1:46) to shift-row
+    end-if.
 
 
 *> Read in user-input, encrypt, decrypt, and display output.
 translate.
+    perform read-startup-parms.
+
+    if unattended-run
+        perform process-parm-run
+        perform exit-program
+    end-if.
+
+    display "Enter a manifest filename to batch-process (blank for one file):".
+    accept user-input from console.
+
+    if user-input not = spaces
+        move user-input to manifest-file-name
+        perform read-manifest
+        perform capture-operator-id
+        perform capture-department-code
+        if not dept-found
+            perform capture-passphrase
+            perform capture-shift-params
+            perform capture-cipher-table
+        end-if
+        perform capture-report-option
+        perform capture-sensitivity-option
+        perform capture-file-org
+        perform batch-manifest
+        perform exit-program
+    end-if.
+
+    perform capture-operator-id.
+    perform capture-department-code.
+    if not dept-found
+        perform capture-passphrase
+        perform capture-shift-params
+        perform capture-cipher-table
+    end-if.
+    perform capture-report-option.
+    perform capture-sensitivity-option.
+    perform capture-file-org.
+
     *> Ask the user for filename
     display "Enter an input filename:".
     accept user-input from console.
+    move user-input to audit-filename.
 
     display "Opening " user-input.
-    *> Read the lines from file.
-    open input file-name.
-	
-	if in-file-status not = '00'
-		display "Cannot read file! Error: " in-file-status "!"
-		display "Exiting."
-		perform exit-program
-	end-if.
-	
-	perform until end-of-file
-		read file-name into in-str
-			at end set end-of-file to true
-		end-read
-	end-perform.
-    
-    *> Change any Upper-case letters to lower-case.
-    inspect in-str converting "ABCDEFGHIJKLMNOPQRSTUVWXYZ" to "abcdefghijklmnopqrstuvwxyz".
-    
-    *> Trim the spaces inbetween words.
-    move in-str to vwork.
-    perform unstring1.
-    
-    *> User-input is still 2000 chars long, so we need to cut the right-trailing spaces.
-    unstring in-str delimited by all spaces
-    into in-str
-    count in str-size
-    end-unstring.
-    
-	display " ".
-    display "Text: " in-str(1:str-size).
-    
+    perform load-input-text.
+    perform open-output-for-input.
+
     *> Now we can call encrypt/decrypt with the properly sized string.
 	perform forever
 		display " "
@@ -145,19 +433,968 @@ translate.
 			perform exit-program
 		end-if
 		
-		*> Encrypt the string
-		if (user-input equals "e") then
-			call 'encrypt' using in-str(1:str-size), by content alphabet-record
-			display "Encrypted " in-str(1:str-size)
-		end-if
-		
-		*> Decrypt the string
-		if (user-input equals "d") then
-			call 'decrypt' using in-str(1:str-size), by content alphabet-record
-			display "Decrypted " in-str(1:str-size)
+		*> Encipher or decipher every line of the document.
+		if (user-input equals "e" or user-input equals "d") then
+			move user-input to cipher-op
+
+			*> Start this operation's saved copy fresh instead of
+			*> appending onto whatever an earlier e/d press in this
+			*> same session already wrote - out-file is only opened
+			*> once, ahead of this loop, so without a reopen here the
+			*> .out file would keep growing by one more record every
+			*> keypress instead of holding just the latest result.
+			if out-file-is-open
+				close out-file
+			end-if
+			perform open-output-for-input
+
+			perform process-document
 		end-if
 	end-perform.
 
+
+
+*> Pick up mode and filename from JCL PARM (the command line) or, if
+*> none was passed, from a CIPHPARM parameter file, so the job can run
+*> with nobody logged in to answer the console prompts.
+read-startup-parms.
+    accept parm-string from command-line.
+
+    if parm-string not = spaces
+        unstring parm-string delimited by ","
+            into parm-mode parm-filename passphrase parm-table-name
+                parm-shift-str parm-dir-str parm-dept-code report-answer
+                parm-oper-id parm-file-org parm-sens-answer
+        end-unstring
+    else
+        open input parm-file
+        if parm-file-status equals '00'
+            perform until end-of-parm-file
+                read parm-file into parm-rec
+                    at end set end-of-parm-file to true
+                end-read
+                if not end-of-parm-file
+                    evaluate true
+                        when parm-rec(1:5) equals "MODE="
+                            move parm-rec(6:1) to parm-mode
+                        when parm-rec(1:5) equals "FILE="
+                            move parm-rec(6:20) to parm-filename
+                        when parm-rec(1:4) equals "KEY="
+                            move parm-rec(5:20) to passphrase
+                        when parm-rec(1:6) equals "TABLE="
+                            move parm-rec(7:20) to parm-table-name
+                        when parm-rec(1:6) equals "SHIFT="
+                            move parm-rec(7:2) to parm-shift-str
+                        when parm-rec(1:4) equals "DIR="
+                            move parm-rec(5:1) to parm-dir-str
+                        when parm-rec(1:5) equals "DEPT="
+                            move parm-rec(6:10) to parm-dept-code
+                        when parm-rec(1:7) equals "REPORT="
+                            move parm-rec(8:1) to report-answer
+                        when parm-rec(1:5) equals "OPER="
+                            move parm-rec(6:10) to parm-oper-id
+                        when parm-rec(1:4) equals "ORG="
+                            move parm-rec(5:2) to parm-file-org
+                        when parm-rec(1:5) equals "SENS="
+                            move parm-rec(6:1) to parm-sens-answer
+                    end-evaluate
+                end-if
+            end-perform
+            close parm-file
+        end-if
+    end-if.
+
+    inspect parm-mode converting "EDQ" to "edq".
+    if parm-oper-id not = spaces
+        move parm-oper-id to operator-id
+    end-if.
+    if parm-file-org not = spaces
+        move function upper-case(parm-file-org) to file-org-code
+    end-if.
+    perform compute-passphrase-len.
+    perform apply-shift-parms.
+    perform apply-department-lookup.
+    perform load-cipher-table.
+
+    move 'no ' to report-requested-switch.
+    if report-answer = "Y" or report-answer = "y"
+        set report-requested to true
+    end-if.
+
+    move 'no ' to high-sensitivity-switch.
+    if parm-sens-answer = "Y" or parm-sens-answer = "y"
+        set high-sensitivity to true
+        perform compute-second-passphrase-len
+        perform load-second-cipher-table
+    end-if.
+
+    if (parm-mode equals "e" or "d") and parm-filename not = spaces
+        set unattended-run to true
+    end-if.
+
+
+*> Pick up a shift increment/direction passed in on PARM or the
+*> CIPHPARM parameter file, if one was supplied, and rebuild the table
+*> against it.
+apply-shift-parms.
+    if parm-shift-str not = spaces
+        move parm-shift-str to shift-increment
+    end-if.
+    if parm-dir-str not = space
+        move parm-dir-str to shift-direction
+        inspect shift-direction converting "FR" to "fr"
+    end-if.
+    perform init-table.
+
+
+*> Ask whether the input file is plain line-sequential text or a
+*> fixed-block mainframe dataset, so load-input-text opens the right
+*> SELECT instead of assuming every partner sends line-sequential
+*> text. A PARM/CIPHPARM ORG= value wins and skips the prompt.
+capture-file-org.
+    if parm-file-org = spaces
+        display "Enter input file organization LS or FB (blank for LS):"
+        accept parm-file-org from console
+        if parm-file-org not = spaces
+            move function upper-case(parm-file-org) to file-org-code
+        end-if
+    end-if.
+
+
+*> Ask the operator for a shift increment and direction to build the
+*> table variant, so different departments don't all get the identical
+*> single-letter forward shift. Leaving it blank keeps the current one.
+capture-shift-params.
+    display "Enter a shift increment 01-45 (blank for default 01):".
+    accept parm-shift-str from console.
+    if parm-shift-str not = spaces
+        move parm-shift-str to shift-increment
+    end-if.
+
+    display "Enter a shift direction F or R (blank for forward):".
+    accept parm-dir-str from console.
+    if parm-dir-str not = space
+        move parm-dir-str to shift-direction
+        inspect shift-direction converting "FR" to "fr"
+    end-if.
+
+    perform init-table.
+
+
+*> Ask who is running this session, so the audit trail and the
+*> printed transcript header can show which clerk enciphered or
+*> deciphered a given file instead of just that it happened. A
+*> PARM/CIPHPARM OPER= value (picked up in read-startup-parms) wins
+*> and skips the prompt.
+capture-operator-id.
+    if operator-id = spaces
+        display "Enter your operator ID:"
+        accept operator-id from console
+    end-if.
+
+
+*> Ask the operator for a department/partner code and auto-load its
+*> passphrase/shift/table, so clerks don't have to remember or type
+*> the correct key by hand for every correspondent.
+capture-department-code.
+    if not dept-found
+        display "Enter a department/partner code to auto-load its key (blank to enter manually):"
+        accept parm-dept-code from console
+        perform apply-department-lookup
+    end-if.
+
+
+*> Look up parm-dept-code in the DEPTTAB lookup file and, if found,
+*> overlay the passphrase/shift/table parameters it supplies - the
+*> same fields an operator would otherwise enter one at a time.
+apply-department-lookup.
+    move 'no ' to dept-found-switch.
+
+    if parm-dept-code not = spaces
+        open input dept-file
+        if dept-file-status equals '00'
+            move parm-dept-code to dept-code
+            read dept-file
+                invalid key
+                    display "No department/partner code " parm-dept-code " on file! Enter the key manually."
+            end-read
+            if dept-file-status equals '00'
+                move dept-passphrase to passphrase
+                perform compute-passphrase-len
+                move dept-shift-increment to shift-increment
+                move dept-shift-direction to shift-direction
+                inspect shift-direction converting "FR" to "fr"
+                perform init-table
+                move dept-table-name to parm-table-name
+                perform load-cipher-table
+                set dept-found to true
+                display "Loaded key for department/partner " parm-dept-code "."
+            end-if
+            close dept-file
+        else
+            display "No department/partner lookup file on file. Enter the key manually."
+        end-if
+        move spaces to parm-dept-code
+    end-if.
+
+
+*> Ask whether this run should also produce a formatted hardcopy
+*> transcript suitable for printing and filing, alongside the plain
+*> saved-result output file every run already produces.
+capture-report-option.
+    display "Print a formatted hardcopy transcript for this run? Enter Y or N (blank for N):".
+    accept report-answer from console.
+    if report-answer not = space
+        move 'no ' to report-requested-switch
+        if report-answer = "Y" or report-answer = "y"
+            set report-requested to true
+        end-if
+    end-if.
+
+
+*> Ask whether this file is high enough sensitivity to warrant a
+*> second encryption pass against its own table/passphrase, chained
+*> off the first pass's output, instead of the single Trithemius shift
+*> every routine file gets.
+capture-sensitivity-option.
+    display "Flag this file as higher sensitivity for double-pass encryption? Enter Y or N (blank for N):".
+    accept sensitivity-answer from console.
+    move 'no ' to high-sensitivity-switch.
+
+    if sensitivity-answer = "Y" or sensitivity-answer = "y"
+        set high-sensitivity to true
+
+        display "Enter a second passphrase for the double pass (blank for default):"
+        accept user-input from console
+        if user-input not = spaces
+            move user-input to second-passphrase
+        end-if
+        perform compute-second-passphrase-len
+
+        display "Enter a saved cipher table name for the second pass (blank to reuse the current table):"
+        accept second-table-name from console
+        perform load-second-cipher-table
+    end-if.
+
+
+*> Recompute how much of the second passphrase field actually holds
+*> key characters, the same way compute-passphrase-len does for the
+*> first-pass passphrase.
+compute-second-passphrase-len.
+    inspect second-passphrase converting "ABCDEFGHIJKLMNOPQRSTUVWXYZ" to "abcdefghijklmnopqrstuvwxyz".
+    unstring second-passphrase delimited by all spaces
+        into second-passphrase
+        count second-passphrase-len
+    end-unstring.
+    if second-passphrase-len = 0
+        move "double" to second-passphrase
+        move 6 to second-passphrase-len
+    end-if.
+
+
+*> Load a saved table for the second pass if one was named, otherwise
+*> just reuse whatever the first pass ended up with - different
+*> passphrases alone already make the two passes independent.
+load-second-cipher-table.
+    move alphabet-record to alphabet-record-2.
+
+    if second-table-name not = spaces
+        open input keytab-file
+        if keytab-file-status equals '00'
+            move second-table-name to keytab-name
+            read keytab-file
+                invalid key
+                    display "No saved cipher table named " second-table-name "! Reusing the current table for the second pass."
+            end-read
+            if keytab-file-status equals '00'
+                move keytab-alphabet to alphabet-record-2
+                display "Loaded second-pass cipher table " second-table-name "."
+            end-if
+            close keytab-file
+        else
+            display "No saved cipher tables on file. Reusing the current table for the second pass."
+        end-if
+    end-if.
+
+
+*> Ask the operator for a previously saved cipher table to load instead
+*> of the default shifted alphabet, so a specific correspondent's table
+*> can be reused. Leaving it blank keeps whatever init-table built.
+capture-cipher-table.
+    display "Enter a saved cipher table name to load (blank for the default table):".
+    accept parm-table-name from console.
+    perform load-cipher-table.
+
+
+*> Load a previously saved table from the KEYTAB dataset over the
+*> default one init-table built, if a table name was supplied.
+load-cipher-table.
+    if parm-table-name not = spaces
+        open input keytab-file
+        if keytab-file-status equals '00'
+            move parm-table-name to keytab-name
+            read keytab-file
+                invalid key
+                    display "No saved cipher table named " parm-table-name "! Using the default table."
+            end-read
+            if keytab-file-status equals '00'
+                move keytab-alphabet to alphabet-record
+                display "Loaded saved cipher table " parm-table-name "."
+            end-if
+            close keytab-file
+        else
+            display "No saved cipher tables on file. Using the default table."
+        end-if
+        move spaces to parm-table-name
+    end-if.
+
+
+*> Recompute how much of the passphrase field actually holds key
+*> characters, since it may have just been overwritten from a prompt,
+*> a PARM string, a parameter file or a lookup record.
+compute-passphrase-len.
+    inspect passphrase converting "ABCDEFGHIJKLMNOPQRSTUVWXYZ" to "abcdefghijklmnopqrstuvwxyz".
+    unstring passphrase delimited by all spaces
+        into passphrase
+        count passphrase-len
+    end-unstring.
+    if passphrase-len = 0
+        move "cipher" to passphrase
+        move 6 to passphrase-len
+    end-if.
+
+
+*> Ask the operator for the key that shifts the cipher table, so the
+*> same document enciphers differently run to run.
+capture-passphrase.
+    display "Enter a passphrase to key the cipher table (blank for default):".
+    accept user-input from console.
+    if user-input not = spaces
+        move user-input to passphrase
+    end-if.
+    perform compute-passphrase-len.
+
+
+*> Run a single file straight through, end to end, with no operator
+*> prompts at all - the batch-scheduled equivalent of the e/d/q loop.
+process-parm-run.
+    move parm-filename to user-input.
+    move user-input to audit-filename.
+    display "Opening " user-input " (unattended, mode " parm-mode ")".
+    perform load-input-text.
+    perform open-output-for-input.
+
+    move parm-mode to cipher-op.
+    perform process-document.
+
+
+*> Read the list of filenames out of a manifest, one per line.
+read-manifest.
+    open input manifest-file.
+
+    evaluate manifest-file-status
+        when '00'
+            continue
+        when '35'
+            display "Manifest file not found! Status: " manifest-file-status "!"
+            move 8 to return-code
+            perform exit-program
+        when '37'
+            display "Permission denied opening manifest file! Status: " manifest-file-status "!"
+            move 8 to return-code
+            perform exit-program
+        when '39'
+            display "Manifest file attributes do not match its definition! Status: " manifest-file-status "!"
+            move 8 to return-code
+            perform exit-program
+        when '30'
+            display "Permanent I/O error opening manifest file! Status: " manifest-file-status "!"
+            move 8 to return-code
+            perform exit-program
+        when other
+            display "Cannot read manifest file! Status: " manifest-file-status "!"
+            move 8 to return-code
+            perform exit-program
+    end-evaluate.
+
+    perform until end-of-manifest
+        read manifest-file into manifest-rec
+            at end set end-of-manifest to true
+        end-read
+        if not end-of-manifest and manifest-rec not = spaces
+            add 1 to manifest-count
+            move manifest-rec to manifest-entry(manifest-count)
+        end-if
+    end-perform.
+
+    close manifest-file.
+
+
+*> Run every file named in the manifest through the same operation,
+*> one output per input, without an operator sitting at the console.
+*> A restarted run picks up right after the last file the checkpoint
+*> says finished cleanly, instead of reprocessing the whole manifest.
+batch-manifest.
+    move space to manifest-mode.
+    perform until manifest-mode = "e" or manifest-mode = "d"
+        display "Encipher or decipher every file in the manifest? Enter e or d."
+        accept manifest-mode from console
+        inspect manifest-mode converting "ED" to "ed"
+    end-perform.
+
+    perform read-checkpoint.
+
+    perform varying manifest-idx from batch-start-idx by 1 until manifest-idx > manifest-count
+        move manifest-entry(manifest-idx) to user-input
+        perform process-manifest-entry
+        perform write-checkpoint
+    end-perform.
+
+    perform clear-checkpoint.
+
+
+*> Load, prepare and cipher a single manifest entry under manifest-mode.
+process-manifest-entry.
+    move user-input to audit-filename.
+    display "Opening " user-input.
+    perform load-input-text.
+    perform open-output-for-input.
+
+    move manifest-mode to cipher-op.
+    perform process-document.
+
+    close out-file.
+    move 'no ' to out-file-open-switch.
+
+
+*> Find the last manifest entry a prior run's checkpoint says finished,
+*> and resume right after it. No checkpoint means start from the top.
+read-checkpoint.
+    move 1 to batch-start-idx.
+    move spaces to checkpoint-name.
+
+    open input checkpoint-file.
+    if checkpoint-file-status equals '00'
+        read checkpoint-file into checkpoint-rec
+            at end continue
+        end-read
+        if checkpoint-file-status equals '00'
+            move checkpoint-rec to checkpoint-name
+        end-if
+        close checkpoint-file
+    end-if.
+
+    if checkpoint-name not = spaces
+        perform varying manifest-idx from 1 by 1 until manifest-idx > manifest-count
+            if manifest-entry(manifest-idx) equals checkpoint-name and batch-start-idx = 1
+                move manifest-idx to batch-start-idx
+                add 1 to batch-start-idx
+            end-if
+        end-perform
+        if batch-start-idx > 1
+            display "Resuming manifest after " checkpoint-name "."
+        end-if
+    end-if.
+
+
+*> Record the manifest entry that just finished, so a rerun after an
+*> abend knows where to pick back up.
+write-checkpoint.
+    open output checkpoint-file.
+    move user-input to checkpoint-rec.
+    write checkpoint-rec.
+    close checkpoint-file.
+
+
+*> The whole manifest finished cleanly - the checkpoint no longer
+*> applies, so the next run starts fresh from the top.
+clear-checkpoint.
+    open output checkpoint-file.
+    close checkpoint-file.
+
+
+*> Open the file named in user-input and load it into document-table,
+*> one physical record per entry, so documents of any number of lines
+*> are read in rather than just the last record of the file.
+load-input-text.
+    move 'no ' to end-of-file-switch.
+    move 0 to document-line-count.
+
+    if fixed-block-org
+        open input file-name-fb
+    else
+        open input file-name
+    end-if.
+
+	evaluate in-file-status
+		when '00'
+			continue
+		when '35'
+			display "Input file not found! Status: " in-file-status "!"
+			move 8 to return-code
+			perform exit-program
+		when '37'
+			display "Permission denied opening input file! Status: " in-file-status "!"
+			move 8 to return-code
+			perform exit-program
+		when '39'
+			display "Input file attributes do not match its definition! Status: " in-file-status "!"
+			move 8 to return-code
+			perform exit-program
+		when '30'
+			display "Permanent I/O error opening input file! Status: " in-file-status "!"
+			move 8 to return-code
+			perform exit-program
+		when other
+			display "Cannot read input file! Status: " in-file-status "!"
+			move 8 to return-code
+			perform exit-program
+	end-evaluate.
+
+    set in-file-is-open to true.
+
+    if fixed-block-org
+		perform until end-of-file or document-line-count >= 500
+			read file-name-fb into in-str-fb
+				at end set end-of-file to true
+			end-read
+			if not end-of-file
+				add 1 to document-line-count
+				move in-str-fb to document-line(document-line-count)
+			end-if
+		end-perform
+
+        *> document-table only holds 500 lines - if the cap was hit,
+        *> peek at one more record to tell a file that ends exactly at
+        *> 500 lines (fine) from one that still has more (too long).
+		if document-line-count >= 500 and not end-of-file
+			read file-name-fb into in-str-fb
+				at end set end-of-file to true
+			end-read
+		end-if
+
+        close file-name-fb
+    else
+		perform until end-of-file or document-line-count >= 500
+			read file-name into in-str
+				at end set end-of-file to true
+			end-read
+			if not end-of-file
+				add 1 to document-line-count
+				move in-str to document-line(document-line-count)
+			end-if
+		end-perform
+
+        *> document-table only holds 500 lines - if the cap was hit,
+        *> peek at one more record to tell a file that ends exactly at
+        *> 500 lines (fine) from one that still has more (too long).
+		if document-line-count >= 500 and not end-of-file
+			read file-name into in-str
+				at end set end-of-file to true
+			end-read
+		end-if
+
+        close file-name
+    end-if.
+
+    move 'no ' to in-file-open-switch.
+
+    if not end-of-file
+        display "Input file " audit-filename " has more than 500 lines! Rejected."
+        move 12 to return-code
+        perform exit-program
+    end-if.
+
+    perform validate-input-text.
+
+
+*> Scan every loaded line for disallowed byte ranges (control
+*> characters below space, and DEL) and reject the file with a clear
+*> message before init-table or the cipher table ever run on it - a
+*> binary file or one with embedded control characters would otherwise
+*> just produce silent garbage.
+validate-input-text.
+    move 'no ' to binary-found-switch.
+
+    perform varying document-idx from 1 by 1 until document-idx > document-line-count
+        move document-line(document-idx) to in-str
+        perform compute-str-size
+
+        perform varying validate-idx from 1 by 1 until validate-idx > str-size
+            if (in-str(validate-idx:1) < space and in-str(validate-idx:1) not = space)
+                or in-str(validate-idx:1) = x"7F"
+                set binary-found to true
+            end-if
+        end-perform
+    end-perform.
+
+    if binary-found
+        display "Input file " audit-filename " contains binary or non-text data! Rejected."
+        move 12 to return-code
+        perform exit-program
+    end-if.
+
+
+*> Encipher or decipher document-table one line at a time and write
+*> each result out as its own record, so a document is never limited
+*> to what fits in a single fixed-length field.
+process-document.
+    move 'no ' to reconcile-failed-switch.
+    add 1 to stat-run-count.
+
+    if cipher-op equals "e"
+        add 1 to stat-encrypt-count
+    end-if.
+    if cipher-op equals "d"
+        add 1 to stat-decrypt-count
+    end-if.
+
+    if report-requested
+        perform open-report-for-document
+    end-if.
+
+    perform varying document-idx from 1 by 1 until document-idx > document-line-count
+        move document-line(document-idx) to in-str
+
+        *> in-str is a fixed x(2000) buffer, so the real content ends
+        *> where the trailing padding spaces begin.
+        perform compute-str-size
+        add str-size to stat-chars-processed
+
+        *> Remember which characters were upper-case before we fold
+        *> everything to lower-case for the cipher table.
+        perform capture-case-mask
+
+        *> Change any Upper-case letters to lower-case. Spaces,
+        *> line-endings and punctuation are not letters, so they pass
+        *> straight through.
+        inspect in-str converting "ABCDEFGHIJKLMNOPQRSTUVWXYZ" to "abcdefghijklmnopqrstuvwxyz"
+
+        display " "
+        display "Text: " in-str(1:str-size)
+
+        if cipher-op equals "e"
+            call 'encrypt' using in-str(1:str-size), by content alphabet-record,
+                by content passphrase, by content passphrase-len
+            if high-sensitivity
+                call 'encrypt' using in-str(1:str-size), by content alphabet-record-2,
+                    by content second-passphrase, by content second-passphrase-len
+            end-if
+
+            *> Bake the case pattern captured off the original
+            *> plaintext into the ciphertext now, before it gets
+            *> written to out-file, so the saved file itself carries
+            *> its casing (not just this run's in-memory check).
+            perform apply-case-mask
+            display "Encrypted " in-str(1:str-size)
+
+            *> Verify against the ciphertext as it will actually be
+            *> handed off - case-folded back down and its case mask
+            *> re-derived from the ciphertext bytes themselves, the
+            *> same way a later, separate decrypt run would have to,
+            *> since that run never sees the original plaintext.
+            perform verify-round-trip
+        end-if
+
+        if cipher-op equals "d"
+            if high-sensitivity
+                call 'decrypt' using in-str(1:str-size), by content alphabet-record-2,
+                    by content second-passphrase, by content second-passphrase-len
+            end-if
+            call 'decrypt' using in-str(1:str-size), by content alphabet-record,
+                by content passphrase, by content passphrase-len
+            perform apply-case-mask
+            display "Decrypted " in-str(1:str-size)
+        end-if
+
+        move spaces to out-rec
+        move in-str(1:str-size) to out-rec
+        write out-rec
+
+        *> Chain e/d presses in the same session off the result just
+        *> produced - not the pristine original text loaded at
+        *> file-open time - the same way the old single-buffer design
+        *> let an encrypt followed by a decrypt undo each other.
+        move spaces to document-line(document-idx)
+        move in-str(1:str-size) to document-line(document-idx)
+
+        if report-requested
+            perform write-report-line
+        end-if
+    end-perform.
+
+    if report-requested
+        perform close-report
+    end-if.
+
+    perform write-audit-record.
+
+
+*> Open the per-document transcript and print its header block - run
+*> date, operator ID, source filename and mode - ahead of the text.
+open-report-for-document.
+    string audit-filename delimited by space
+        ".rpt" delimited by size
+        into report-file-name
+    end-string.
+
+    open output report-file.
+
+    move spaces to report-rec.
+    string "RUN DATE: " delimited by size
+        function current-date(1:4) delimited by size
+        "-" delimited by size
+        function current-date(5:2) delimited by size
+        "-" delimited by size
+        function current-date(7:2) delimited by size
+        into report-rec
+    end-string.
+    write report-rec.
+
+    move spaces to report-rec.
+    string "OPERATOR ID: " delimited by size
+        operator-id delimited by size
+        into report-rec
+    end-string.
+    write report-rec.
+
+    move spaces to report-rec.
+    string "SOURCE FILE: " delimited by size
+        audit-filename delimited by size
+        into report-rec
+    end-string.
+    write report-rec.
+
+    move spaces to report-rec.
+    evaluate cipher-op
+        when "e"
+            string "MODE: ENCIPHER" delimited by size into report-rec end-string
+        when "d"
+            string "MODE: DECIPHER" delimited by size into report-rec end-string
+    end-evaluate.
+    write report-rec.
+
+    move spaces to report-rec.
+    move report-separator to report-rec(1:40).
+    write report-rec.
+
+
+*> Print one line of the resulting (enciphered/deciphered) text to
+*> the transcript, following the header block.
+write-report-line.
+    move spaces to report-rec.
+    if str-size > 132
+        move in-str(1:132) to report-rec
+    else
+        move in-str(1:str-size) to report-rec
+    end-if.
+    write report-rec.
+
+
+*> Finish the transcript - a hardcopy suitable for filing alongside
+*> the original correspondence.
+close-report.
+    close report-file.
+
+
+*> Immediately decrypt what was just encrypted and compare it back to
+*> the original line, so a broken table or a bad passphrase is caught
+*> right here instead of after a partner opens the wrong file.
+verify-round-trip.
+    move spaces to reconcile-buffer.
+    move in-str(1:str-size) to reconcile-buffer.
+
+    *> in-str already has the original casing baked onto it (the
+    *> apply-case-mask call that happens before this is performed), so
+    *> this is exactly the ciphertext that will end up in out-file. A
+    *> later, separate decrypt run never sees the original plaintext -
+    *> it only has these bytes to work from - so re-derive the case
+    *> mask from the ciphertext itself instead of reusing case-mask,
+    *> which still reflects the plaintext. ENCRYPT keeps a letter's
+    *> substitute inside the letter class (never a digit or accented
+    *> byte, neither of which has an upper-case form), so this should
+    *> always agree with case-mask - if it does not, something genuinely
+    *> corrupted the ciphertext on its way to disk.
+    move spaces to reconcile-case-mask.
+    perform varying case-raw-idx from 1 by 1 until case-raw-idx > str-size
+        move reconcile-buffer(case-raw-idx:1) to case-raw-char
+        if case-raw-char is not less than "A" and case-raw-char is not greater than "Z"
+            move "U" to reconcile-case-mask(case-raw-idx:1)
+        else
+            move "L" to reconcile-case-mask(case-raw-idx:1)
+        end-if
+    end-perform.
+
+    inspect reconcile-buffer(1:str-size) converting "ABCDEFGHIJKLMNOPQRSTUVWXYZ" to "abcdefghijklmnopqrstuvwxyz".
+
+    if high-sensitivity
+        call 'decrypt' using reconcile-buffer(1:str-size), by content alphabet-record-2,
+            by content second-passphrase, by content second-passphrase-len
+    end-if.
+
+    call 'decrypt' using reconcile-buffer(1:str-size), by content alphabet-record,
+        by content passphrase, by content passphrase-len.
+
+    perform varying case-mask-idx from 1 by 1 until case-mask-idx > str-size
+        if reconcile-case-mask(case-mask-idx:1) = "U"
+            move function upper-case(reconcile-buffer(case-mask-idx:1)) to reconcile-buffer(case-mask-idx:1)
+        end-if
+    end-perform.
+
+    if reconcile-buffer(1:str-size) = document-line(document-idx)(1:str-size)
+        display "Reconciliation: PASS"
+    else
+        display "Reconciliation: FAIL - decrypted text does not match the original!"
+        set reconcile-failed to true
+        set any-reconcile-failed to true
+    end-if.
+
+
+*> Append one line to the audit dataset for the file just processed -
+*> when, what file, which mode, and whether it came out clean.
+write-audit-record.
+    move function current-date to audit-timestamp.
+
+    if cipher-op equals "e"
+        if reconcile-failed
+            move "FAIL" to audit-outcome
+        else
+            move "PASS" to audit-outcome
+        end-if
+    else
+        move "OK  " to audit-outcome
+    end-if.
+
+    move spaces to audit-rec.
+    string audit-timestamp(1:8) "-" audit-timestamp(9:6) delimited by size
+        " " delimited by size
+        operator-id delimited by size
+        " " delimited by size
+        audit-filename delimited by size
+        " " delimited by size
+        cipher-op delimited by size
+        " " delimited by size
+        audit-outcome delimited by size
+        into audit-rec
+    end-string.
+
+    open extend audit-file.
+    if audit-file-status not = '00'
+        open output audit-file
+    end-if.
+
+    write audit-rec.
+    close audit-file.
+
+
+*> in-str is a fixed-length buffer - find where the real content ends
+*> and the trailing padding begins, without disturbing spaces that are
+*> actually part of the text. FUNCTION TRIM/LENGTH replaced a
+*> character-at-a-time reverse scan here - on a large, mostly-short-line
+*> document that old loop walked the full 2000-byte buffer for every
+*> single line just to find a handful of content characters.
+compute-str-size.
+    compute str-size = function length(function trim(in-str trailing)).
+
+
+*> Record upper/lower case for every character of the text, in place,
+*> so a decrypted document can have it reapplied afterward.
+capture-case-mask.
+    move spaces to case-mask.
+
+    perform varying case-raw-idx from 1 by 1 until case-raw-idx > str-size
+        move in-str(case-raw-idx:1) to case-raw-char
+        if case-raw-char is not less than "A" and case-raw-char is not greater than "Z"
+            move "U" to case-mask(case-raw-idx:1)
+        else
+            move "L" to case-mask(case-raw-idx:1)
+        end-if
+    end-perform.
+
+
+*> Reapply the original casing onto a freshly decrypted string.
+apply-case-mask.
+    perform varying case-mask-idx from 1 by 1 until case-mask-idx > str-size
+        if case-mask(case-mask-idx:1) = "U"
+            move function upper-case(in-str(case-mask-idx:1)) to in-str(case-mask-idx:1)
+        end-if
+    end-perform.
+
+
+*> Every result gets its own saved copy alongside the input file.
+open-output-for-input.
+    move spaces to out-file-name.
+    string audit-filename delimited by space
+        ".out" delimited by size
+        into out-file-name
+    end-string.
+
+    open output out-file.
+    evaluate out-file-status
+        when '00'
+            continue
+        when '34'
+            display "Output device full or index full! Status: " out-file-status "!"
+            move 8 to return-code
+            perform exit-program
+        when '37'
+            display "Permission denied opening output file! Status: " out-file-status "!"
+            move 8 to return-code
+            perform exit-program
+        when '39'
+            display "Output file attributes do not match its definition! Status: " out-file-status "!"
+            move 8 to return-code
+            perform exit-program
+        when '30'
+            display "Permanent I/O error opening output file! Status: " out-file-status "!"
+            move 8 to return-code
+            perform exit-program
+        when other
+            display "Cannot open output file! Status: " out-file-status "!"
+            move 8 to return-code
+            perform exit-program
+    end-evaluate.
+    set out-file-is-open to true.
+
+
+*> Return-code convention for JCL COND CODE checks downstream:
+*>   0  clean completion
+*>   8  a file (input, manifest or output) could not be opened/read
+*>   12 the input file was rejected by validate-input-text
+*>   16 a round-trip reconciliation check failed somewhere in the run
 exit-program.
-	close file-name
+	if in-file-is-open
+		if fixed-block-org
+			close file-name-fb
+		else
+			close file-name
+		end-if
+	end-if
+	if out-file-is-open
+		close out-file
+	end-if
+
+*> A file-open failure or a rejected (binary) input already set
+*> return-code at the point they were detected; if nothing else went
+*> wrong but a round-trip check failed somewhere in the run, that
+*> still has to outrank a plain clean-completion return code.
+	if return-code = 0 and any-reconcile-failed
+		move 16 to return-code
+	end-if.
+
+	perform display-run-summary
+
 	stop run.
+
+
+*> End-of-job throughput summary, so a batch window can be sanity
+*> checked without scrolling back through the console output.
+display-run-summary.
+    display " ".
+    display "==================================================".
+    display "CIPHER run summary:".
+    display "  Characters processed: " stat-chars-processed.
+    display "  Encrypt operations:   " stat-encrypt-count.
+    display "  Decrypt operations:   " stat-decrypt-count.
+    display "  Runs this session:    " stat-run-count.
+    display "==================================================".
