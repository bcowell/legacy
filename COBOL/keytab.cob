@@ -0,0 +1,171 @@
+*> Brayden Cowell - 0844864
+*> KEYTAB - save and reload custom CIPHER tables
+*> Compilation Instructions in Reflection Doc!
+
+identification division.
+program-id. keytab.
+
+environment division.
+input-output section.
+file-control.
+    *> The saved-table dataset, keyed by partner/table name so CIPHER
+    *> can load a specific correspondent's table back in at startup.
+    select keytab-file
+    assign to "KEYTAB"
+    organization is indexed
+    access mode is dynamic
+    record key is keytab-name
+    file status is keytab-file-status.
+
+data division.
+file section.
+    fd keytab-file.
+    copy "keytabrec.cpy".
+
+working-storage section.
+    01 keytab-file-status	pic xx.
+
+    *> Startup parameters - S to save, L to list, from the command
+    *> line the same way CIPHER accepts its own PARM.
+    01 parm-string		pic x(80).
+    01 keytab-mode		pic x.
+
+    *> Same 46-row/46-character cipher table CIPHER builds with
+    *> init-table, so a saved table is exactly what a fresh run would
+    *> have used.
+    copy "alphatab.cpy".
+
+    *> Loop iterators
+    01 i    pic 99  	value 2.
+    01 j    pic 99  	value 1.
+    01 temp-str     	pic x(46)   value spaces.
+    01 base-row         pic x(46)   value "abcdefghijklmnopqrstuvwxyz0123456789".
+    01 shift-row        pic x(46)   value "bcdefghijklmnopqrstuvwxyz0123456789a".
+
+
+procedure division.
+*> Create the Trimethius Cipher table of each shifted alphabet-and-
+*> digit row.
+init-table.
+    perform build-base-row.
+    move base-row to row(1).
+
+    perform until i > 46
+        move i to j
+        subtract 1 from j
+        move row(j) to temp-str
+
+        inspect temp-str converting base-row to shift-row
+
+        move temp-str to row(i)
+        add 1 to i
+    end-perform.
+
+
+*> Append the common accented letters onto the plain a-z0-9 base row -
+*> held as hex literals since a quoted source literal can't mix plain
+*> text with them directly - then rebuild shift-row as base-row
+*> rotated by one, since KEYTAB (unlike CIPHER) always builds its
+*> table with the fixed single-letter forward shift.
+build-base-row.
+    move x"e1" to base-row(37:1)
+    move x"e9" to base-row(38:1)
+    move x"ed" to base-row(39:1)
+    move x"f3" to base-row(40:1)
+    move x"fa" to base-row(41:1)
+    move x"f1" to base-row(42:1)
+    move x"fc" to base-row(43:1)
+    move x"e0" to base-row(44:1)
+    move x"e8" to base-row(45:1)
+    move x"e7" to base-row(46:1)
+    move base-row(2:45) to shift-row(1:45)
+    move base-row(1:1) to shift-row(46:1).
+
+
+*> Save the default table under a name, or list a previously saved
+*> one back out to the console for a partner to confirm.
+mainline.
+    perform init-table.
+    perform read-startup-parms.
+
+    evaluate keytab-mode
+        when "s"
+            perform save-table
+        when "l"
+            perform list-table
+        when other
+            display "Enter S to save the default table, or L to list a saved one."
+    end-evaluate.
+
+    perform exit-program.
+
+
+*> Pick up mode and table name from JCL PARM (the command line), or
+*> prompt for them when nobody supplied a PARM string.
+read-startup-parms.
+    accept parm-string from command-line.
+
+    if parm-string not = spaces
+        unstring parm-string delimited by ","
+            into keytab-mode keytab-name
+        end-unstring
+    else
+        display "Enter S to save the default table or L to list a saved table:"
+        accept keytab-mode from console
+        display "Enter the table/partner name:"
+        accept keytab-name from console
+    end-if.
+
+    inspect keytab-mode converting "SL" to "sl".
+
+
+*> Write the default table out under keytab-name, creating the
+*> dataset on the first save.
+save-table.
+    move alphabet-record to keytab-alphabet.
+
+    open i-o keytab-file.
+    if keytab-file-status equals '35'
+        open output keytab-file
+    end-if.
+
+    write keytab-record
+        invalid key
+            rewrite keytab-record
+                invalid key
+                    display "Unable to save cipher table " keytab-name "! Status: " keytab-file-status "!"
+            end-rewrite
+    end-write.
+
+    display "Saved cipher table " keytab-name ".".
+    close keytab-file.
+
+
+*> Read a saved table back and print it, so it can be checked against
+*> what a partner is expecting before CIPHER is pointed at it.
+list-table.
+    open input keytab-file.
+
+    if keytab-file-status not = '00'
+        display "No saved cipher tables on file! Status: " keytab-file-status "!"
+        perform exit-program
+    end-if.
+
+    read keytab-file
+        invalid key
+            display "No saved table named " keytab-name "!"
+    end-read.
+
+    if keytab-file-status equals '00'
+        move keytab-alphabet to alphabet-record
+        display "Cipher table " keytab-name ":"
+        perform varying i from 1 by 1 until i > 46
+            display row(i)
+        end-perform
+    end-if.
+
+    close keytab-file.
+
+
+exit-program.
+    stop run.
