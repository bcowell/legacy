@@ -19,28 +19,90 @@ data division.
 
 	01 temp-char pic x.
 
+	*> Passphrase key-stream (Vigenere-style row selection).
+	01 key-counter pic 9999 value 0.
+	01 key-index pic 99.
+	01 key-char pic x.
+	01 key-num pic 99.
+
+	*> How far the key-selected row is rotated from row(1) (the
+	*> unshifted a-z0-9-accented alphabet), and the character-class
+	*> bounds (letters/digits/accented) a substitution is kept inside.
+	01 row-shift pic 99.
+	01 class-start pic 99.
+	01 class-width pic 99.
+
 	linkage section.
 	01 input-text pic x(2000).
 
-	01 alphabet-record.
-                03 row occurs 26 times.
-                        05 alpha pic x occurs 26 times.
+	copy "alphatab.cpy".
+
+	01 passphrase pic x(20).
+	01 passphrase-len pic 99.
+
+procedure division using input-text, alphabet-record, passphrase, passphrase-len.
+
+*> Use the passphrase's repeating key stream to pick which shifted
+*> row of the cipher table this character was encoded against,
+*> matching the same stream ENCRYPT used. row(1) is always the
+*> unshifted base alphabet (a-z0-9-accented, 46 wide), so it doubles
+*> as the reference string for locating key-char - keeping this in
+*> step with however wide the table actually is, instead of a
+*> separate hardcoded literal that has to be remembered and kept in
+*> sync by hand.
+key-lookup.
+	compute key-index = function mod(key-counter, passphrase-len) + 1.
+	move passphrase(key-index:1) to key-char.
+
+	move 0 to key-num.
+	inspect row(1) tallying key-num for characters before key-char.
+	add 1 to key-num.
+
+	move key-num to pos.
+	if pos is not equal to 46 then
+		move function mod(pos,46) to pos
+	end-if.
+
+	add 1 to key-counter.
+
+	*> How far row(pos) is rotated from row(1), so decode can shift a
+	*> character within its own class (below) instead of across the
+	*> whole table - the exact inverse of what encode did.
+	move 0 to row-shift.
+	inspect row(pos) tallying row-shift for characters before "a".
+	compute row-shift = function mod(46 - row-shift, 46).
 
-procedure division using input-text, alphabet-record.
 *> Opposite of encode.
-*> Use the encrypted characters position in the cipher table to find what it decodes to.
+*> Use the encrypted character's position in the unshifted base row
+*> to find its character class, then undo encode's within-class shift
+*> to find what it decodes to. Encode only ever substitutes a letter
+*> for another letter (never a digit or accented byte), so the
+*> ciphertext byte's class always matches the original's.
 decode.
 	move 1 to num.
-	
-	*> Go through each row of shifted letters.
-	if pos is not equal to 26 then
-		move function mod(pos,26) to pos
+	perform key-lookup.
+
+	*> Count how many characters are infront of the character in row(1).
+	move 0 to num.
+	inspect row(1) tallying num for characters before temp-char.
+	add 1 to num.
+
+	if num <= 26
+		move 1 to class-start
+		move 26 to class-width
+	else
+		if num <= 36
+			move 27 to class-start
+			move 10 to class-width
+		else
+			move 37 to class-start
+			move 10 to class-width
+		end-if
 	end-if.
 
-	*> Count how many characters are infront of the letter in the cipher-table row.
-	inspect row(pos) tallying num for characters before temp-char.
+	compute num = class-start + function mod((num - class-start) - row-shift, class-width).
 
-	*> Replace the letter with whatever position the encrypted letter is at.
+	*> Replace the character with whatever position the encrypted character is at.
 	evaluate num
 		when 1 move "a" to temp-char
 		when 2 move "b" to temp-char
@@ -68,16 +130,45 @@ decode.
 		when 24 move "x" to temp-char
 		when 25 move "y" to temp-char
 		when 26 move "z" to temp-char
+		when 27 move "0" to temp-char
+		when 28 move "1" to temp-char
+		when 29 move "2" to temp-char
+		when 30 move "3" to temp-char
+		when 31 move "4" to temp-char
+		when 32 move "5" to temp-char
+		when 33 move "6" to temp-char
+		when 34 move "7" to temp-char
+		when 35 move "8" to temp-char
+		when 36 move "9" to temp-char
+		when 37 move x"e1" to temp-char
+		when 38 move x"e9" to temp-char
+		when 39 move x"ed" to temp-char
+		when 40 move x"f3" to temp-char
+		when 41 move x"fa" to temp-char
+		when 42 move x"f1" to temp-char
+		when 43 move x"fc" to temp-char
+		when 44 move x"e0" to temp-char
+		when 45 move x"e8" to temp-char
+		when 46 move x"e7" to temp-char
 	end-evaluate.
-		
-	add 1 to pos.
 
 *> Read each character one at a time calling decode for the string.
+*> key-counter is reset so every call starts its key-stream fresh at
+*> the passphrase's first character, instead of continuing wherever a
+*> previous, possibly differently-keyed, call against this same
+*> program left off (a chained double-pass call, for instance).
 translate.
+        move 0 to key-counter.
         move 1 to i.
 
         perform until i > 2000
-                if input-text(i:1) is alphabetic then
+                if (input-text(i:1) is alphabetic or input-text(i:1) is numeric
+                        or input-text(i:1) = x"e1" or input-text(i:1) = x"e9"
+                        or input-text(i:1) = x"ed" or input-text(i:1) = x"f3"
+                        or input-text(i:1) = x"fa" or input-text(i:1) = x"f1"
+                        or input-text(i:1) = x"fc" or input-text(i:1) = x"e0"
+                        or input-text(i:1) = x"e8" or input-text(i:1) = x"e7")
+                        and input-text(i:1) not = space then
                         move input-text(i:1) to temp-char
                         perform decode
                         move temp-char to input-text(i:1)
