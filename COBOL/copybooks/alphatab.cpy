@@ -0,0 +1,9 @@
+    *> Shared Trithemius/Vigenere cipher table layout - 46 rows of 46
+    *> characters each (a-z, 0-9, then the common accented letters), so
+    *> invoice/account numbers and accented names get enciphered the
+    *> same as the plain letters around them. CIPHER, ENCRYPT, DECRYPT
+    *> and KEYTAB all copy this in so a table saved by one is exactly
+    *> what the others expect.
+    01 alphabet-record.
+            03 row              	occurs 46 times.
+            05 alpha    pic x   	occurs 46 times.
