@@ -0,0 +1,10 @@
+    *> Record layout for the DEPTTAB dataset - one row per department
+    *> or partner code, supplying the passphrase and shift parameters
+    *> CIPHER would otherwise need entered by hand, keyed for random
+    *> access by CIPHER.
+    01 dept-record.
+        03 dept-code              pic x(10).
+        03 dept-passphrase        pic x(20).
+        03 dept-shift-increment   pic 99.
+        03 dept-shift-direction   pic x.
+        03 dept-table-name        pic x(20).
