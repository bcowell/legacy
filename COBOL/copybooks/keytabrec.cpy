@@ -0,0 +1,7 @@
+    *> Record layout for the KEYTAB dataset - one saved cipher table per
+    *> partner/table name, keyed for random access by KEYTAB and CIPHER.
+    01 keytab-record.
+        03 keytab-name          pic x(20).
+        03 keytab-alphabet.
+            05 keytab-row       occurs 46 times.
+                07 keytab-alpha	pic x	occurs 46 times.
